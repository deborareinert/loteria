@@ -1,216 +1,900 @@
-      $set sourceformat"free"
-       *>Divisão de identificação do programa
-       Identification Division.
-       Program-id. "Loteria".
-       Author. "Debora Reinert".
-       Installation. "PC".
-       Date-written. 07/08/2020.
-       Date-compiled. 07/08/2020.
-       *>Divisão para configuração do ambiente
-       Environment Division.
-       Configuration Section.
-       special-names. decimal-point is comma.
-       *>-----Declaração dos recursos externos
-       Input-output Section.
-       File-control.
-       I-O-Control.
-
-       *>Declaração de variáveis
-       Data Division.
-
-       *>----Variaveis de arquivos
-       File Section.
-
-       *>----Variaveis de trabalho
-       working-storage section.
-       01  numero-sorteio.
-           05  sorteio                             pic 9(02) occurs 6.
-       01  aposta.
-           05  numero2                             pic 9(02).
-           05  sorteio2                            pic 9(02).
-           05  controle2                           pic 9(01).
-       77  controle3                               pic 9(09).
-       77  ind                                     pic 9(02).
-       77  quantidade_numero                       pic 9(02).
-       77  semente                                 pic 9(08).
-       77  numero_random                           pic 9(02)V9.
-       77  ind2                                    pic 9(02).
-       77  ind3                                    pic 9(03).
-       01  numeros-aposta occurs 10.
-           05  numero-esc                          pic 9(02).
-       77  controle                                pic x(1).
-           88  trocou                              value "t" "T".
-           88  nao_trocou                          value "n" "N".
-       77  proximo                                 pic x(01) value space.
-
-       *>----Variaveis para comunicação entre programas
-       linkage section.
-
-       *>----Declaração de tela
-       screen section.
-
-       *>Declaração do corpo do programa
-       procedure Division.
-
-                  perform inicializa.
-                  perform processamento.
-                  perform finaliza.
-
-      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
-      *> Seção de Inicialização
-      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
-
-       inicializa section.
-
-                  move 0 to numero-esc(10)
-                  move 0 to numero-esc(9)
-                  move 0 to numero-esc(8)
-                  move 0 to numero-esc(7)
-                  move 0 to numero-esc(6)
-                  move 0 to numero-esc(5)
-                  move 0 to numero-esc(4)
-                  move 0 to numero-esc(3)
-                  move 0 to numero-esc(2)
-                  move 0 to numero-esc(1)
-                  move 0 to controle3
-                  move 0 to quantidade_numero
-                  move 1 to ind
-                  move 0 to controle2
-                  move 0 to sorteio2
-                  .
-       inicializa-exit.
-                  exit.
-      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
-      *> Seção de processamento
-      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
-
-       processamento section.
-
-            perform until quantidade_numero >= 6 and quantidade_numero <= 10
-              display "                   Loteria"
-              display "Digite a quantidade de números que deseja apostar"
-              display "                   {6 - 10}  "
-              accept quantidade_numero
-            end-perform
-            perform varying ind from 1 by 1 until ind > quantidade_numero
-                 display "Digite o numero que deseja incluir na aposta:"
-                 accept numero2       perform verifica-numeros
-                      move numero2 to numero-esc(ind)
-                  end-perform
-                  perform until controle2 = 6
-                      move 0 to sorteio(6)
-                      move 0 to sorteio(5)
-                      move 0 to sorteio(4)
-                      move 0 to sorteio(3)
-                      move 0 to sorteio(2)
-                      move 0 to sorteio(1)
-                      perform numrandom
-                      perform teste
-
-                      display "Numeros sorteados: " sorteio(6) " . " sorteio(5) " . " sorteio(4) " . " sorteio(3) " . " sorteio(2) " . "
-                      sorteio(1)
-                      display "Foram realizados " controle3 " sorteios"
-
-      *>              variável para chamar o próximo sorteio
-                      accept proximo
-
-                  end-perform
-                  if controle2 = 6 then
-                      display "Voce ganhou! Foram executas" controle3 "tentativas até o acerto"
-                  end-if
-              .
-       processamento-exit.
-       exit.
-
-      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
-      *> Repetir sorteio
-      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
-
-       sorteio-rep section.
-
-                  set nao_trocou to true
-                  perform varying ind2 from 1 by 1 until sorteio(ind2) = 0 or trocou
-                      if sorteio2 = sorteio(ind2) then
-                          compute ind2 = ind2 - 1
-                          set trocou to true
-                      end-if
-                  end-perform
-                  .
-       sorteio-rep-exit.
-           exit.
-      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
-      *> Seção para verificação de ganhador
-      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
-
-       teste section.
-
-            move 0 to controle2
-            perform varying ind2 from 1 by 1 until ind2 > 6
-                perform varying ind from 1 by 1 until ind > quantidade_numero
-                    if sorteio(ind2) = numeros-aposta(ind) then
-                       add 1 to controle2
-                    end-if
-                end-perform
-            end-perform
-                  move 1 to ind
-                  move 1 to ind2
-                  .
-              teste-exit.
-                  exit.
-      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
-      *> Verificação dos numeros apostados
-      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
-
-      *> Esta section verifica os numeros apostados, para que não estejam repetidos ou fora do  intervalo de números permitidos
-       verifica-numeros section.
-           perform varying ind from 1 by 1 until numero-esc(ind) = 0
-
-      *>      verifição para números já apostados
-              if numero2 = numero-esc(ind) then
-                 display "Este numero ja esta incluido na aposta"
-                 display "Insira um novo numero"
-                 accept numero2
-              end-if
-
-      *>      verificação para números fora do intervalo permitido
-              if numero2 > 60 or numero2 < 1 then
-                 display "Numero Invalido"
-                 display "Insira um numero valido"
-                 accept numero2
-              end-if
-
-                  end-perform
-                  .
-       verifica-numeros-exit.
-
-      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
-      *> Seção de random
-      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
-
-       numrandom section.
-
-           perform varying ind2 from 1 by 1 until ind2 > 6
-               accept semente from time
-               compute semente = (semente + (ind2 * ind)) * (semente * (quantidade_numero - ind2)) / sorteio2
-               compute numero_random = function random(semente)
-               multiply numero_random by 60 giving sorteio2
-               perform sorteio-rep
-               move sorteio2 to sorteio(ind2)
-           end-perform
-
-                  add 1 to controle3
-
-                  .
-       numrandom-exit.
-            exit.
-
-      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
-      *> Finalização
-      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
-
-       finaliza section.
-
-          stop run
-                  .
-       finaliza-exit.
-           exit.
+      $set sourceformat"free"
+       *>Divisão de identificação do programa
+       Identification Division.
+       Program-id. "Loteria".
+       Author. "Debora Reinert".
+       Installation. "PC".
+       Date-written. 07/08/2020.
+       Date-compiled. 07/08/2020.
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Historico de alteracoes
+      *>   07/08/2020 - versao inicial
+      *>   09/08/2026 - historico de sorteios gravado em arquivo, modo automatico
+      *>                sem pausa entre sorteios, entrada de apostas em lote a
+      *>                partir de arquivo, contagem de quadra/quina, relatorio
+      *>                de frequencia dos numeros sorteados, checkpoint de
+      *>                retomada da ficha unica, faixa e quantidade de numeros
+      *>                do sorteio configuraveis, semente fixa opcional para
+      *>                reproduzir sorteios, ledger historico de execucoes e
+      *>                tela de digitacao da ficha de aposta
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+       *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+       special-names. decimal-point is comma.
+       *>-----Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+           select historico-sorteios
+               assign to "HISTSORT.DAT"
+               organization is line sequential
+               file status is fs-historico.
+           select arquivo-apostas
+               assign to "APOSTAS.DAT"
+               organization is line sequential
+               file status is fs-apostas.
+           select checkpoint-file
+               assign to "CHECKPT.DAT"
+               organization is line sequential
+               file status is fs-checkpoint.
+           select ledger-file
+               assign to "LEDGER.DAT"
+               organization is line sequential
+               file status is fs-ledger.
+       I-O-Control.
+
+       *>Declaração de variáveis
+       Data Division.
+
+       *>----Variaveis de arquivos
+       File Section.
+
+       FD  historico-sorteios.
+       01  reg-historico.
+           05  reg-hist-sorteio                   pic 9(02) occurs 20.
+           05  reg-hist-tentativa                 pic 9(09).
+
+       FD  arquivo-apostas.
+       01  reg-aposta.
+           05  reg-aposta-quantidade              pic 9(02).
+           05  reg-aposta-numeros                 pic 9(02) occurs 20.
+
+       FD  checkpoint-file.
+       01  reg-checkpoint.
+           05  chk-controle3                      pic 9(09).
+           05  chk-quantidade-numero               pic 9(02).
+           05  chk-qtd-sorteio                     pic 9(02).
+           05  chk-faixa-minima                    pic 9(02).
+           05  chk-faixa-maxima                    pic 9(02).
+           05  chk-controle-quadra                 pic 9(09).
+           05  chk-controle-quina                  pic 9(09).
+           05  chk-modo-semente                    pic x(01).
+           05  chk-semente-fixa-valor               pic 9(08).
+           05  chk-numeros-aposta                  pic 9(02) occurs 20.
+           05  chk-sorteio                         pic 9(02) occurs 20.
+
+       FD  ledger-file.
+       01  reg-ledger                              pic x(150).
+
+       *>----Variaveis de trabalho
+       working-storage section.
+       01  numero-sorteio.
+           05  sorteio                             pic 9(02) occurs 20.
+       01  aposta.
+           05  numero2                             pic 9(02).
+           05  sorteio2                            pic 9(02).
+           05  controle2                           pic 9(02).
+       77  controle3                               pic 9(09).
+       77  ind                                     pic 9(02).
+       77  quantidade_numero                       pic 9(02).
+       77  semente                                 pic 9(08).
+       77  numero_random                           pic 9(02)V9(4).
+       77  ind2                                    pic 9(02).
+       77  ind3                                    pic 9(03).
+       01  numeros-aposta occurs 20.
+           05  numero-esc                          pic 9(02).
+       77  controle                                pic x(1).
+           88  trocou                              value "t" "T".
+           88  nao_trocou                          value "n" "N".
+       77  proximo                                 pic x(01) value space.
+
+      *>----Variaveis para faixa e quantidade de numeros do sorteio
+       77  faixa-minima                            pic 9(02) value 1.
+       77  faixa-maxima                            pic 9(02) value 60.
+       77  qtd-sorteio                             pic 9(02) value 6.
+       77  amplitude-faixa                         pic 9(04) value 0.
+
+      *>----Variaveis para origem da semente do sorteio
+       77  modo-semente                            pic x(01) value "A".
+           88  semente-automatica                  value "A".
+           88  semente-fixa                        value "F".
+       77  semente-fixa-valor                      pic 9(08) value 0.
+       77  tentativa-sorteio                       pic 9(05) value 0.
+
+      *>----Variaveis para o modo de corrida (com ou sem pausa entre sorteios)
+       77  modo-corrida                            pic x(01) value "I".
+           88  corrida-passo-a-passo               value "I".
+           88  corrida-automatica                  value "A".
+
+      *>----Variaveis para o modo de entrada das apostas
+       77  modo-entrada                            pic x(01) value "U".
+           88  entrada-unica                       value "U".
+           88  entrada-lote                        value "L".
+       77  quantidade-apostas                      pic 9(03) value 0.
+       77  ind-aposta                              pic 9(03) value 0.
+       77  ticket-valido                           pic x(01) value "S".
+           88  ticket-ok                           value "S".
+       01  tabela-apostas occurs 50.
+           05  tab-quantidade                      pic 9(02).
+           05  tab-numeros occurs 20               pic 9(02).
+
+      *>----Contadores de premios parciais (quadra e quina)
+       77  controle-quadra                         pic 9(09) value 0.
+       77  controle-quina                          pic 9(09) value 0.
+
+      *>----Tabela de frequencia dos numeros sorteados
+       01  tabela-frequencia.
+           05  frequencia-numero occurs 99         pic 9(07).
+
+      *>----Variaveis de checkpoint/retomada
+       77  ticket-recuperado                       pic x(01) value "N".
+           88  aposta-recuperada                   value "Y".
+       77  resposta-retomar                        pic x(01) value "N".
+       77  contador-checkpoint                     pic 9(04) value 0.
+
+      *>----Variaveis do relatorio historico (ledger)
+       77  data-atual                              pic 9(06) value 0.
+       77  resultado-ledger                        pic x(15) value spaces.
+       01  linha-ledger-numeros                    pic x(60) value spaces.
+       77  ponteiro-linha                          pic 9(03) value 1.
+
+      *>----Variaveis da tela de digitação da ficha de aposta
+       01  linha-numeros-tela                      pic x(60) value spaces.
+       01  mensagem-tela                           pic x(40) value spaces.
+       77  numero-valido-sw                        pic x(01) value "N".
+           88  numero-valido                       value "S".
+       77  confirma-ficha                          pic x(01) value "N".
+           88  ficha-confirmada                    value "S" "s".
+
+      *>----Codigos de status dos arquivos
+       77  fs-historico                            pic x(02).
+       77  fs-apostas                              pic x(02).
+       77  fs-checkpoint                            pic x(02).
+       77  fs-ledger                                pic x(02).
+       77  ret-remove-checkpoint                   pic s9(09) comp-5.
+
+       *>----Variaveis para comunicação entre programas
+       linkage section.
+
+       *>----Declaração de tela
+       screen section.
+       01  tela-numero.
+           05  blank screen.
+           05  line 01 column 05 value "===== Loteria - Ficha de Aposta =====".
+           05  line 03 column 05 value "Numeros escolhidos: ".
+           05  line 03 column 26 pic x(60) from linha-numeros-tela.
+           05  line 05 column 05 pic x(40) from mensagem-tela.
+           05  line 07 column 05 value "Numero (faixa ".
+           05  line 07 column 19 pic z9 from faixa-minima.
+           05  line 07 column 22 value " a ".
+           05  line 07 column 25 pic z9 from faixa-maxima.
+           05  line 07 column 28 value "): ".
+           05  line 07 column 31 pic 9(02) using numero2.
+
+       01  tela-confirma.
+           05  blank screen.
+           05  line 01 column 05 value "===== Loteria - Ficha de Aposta =====".
+           05  line 03 column 05 value "Numeros escolhidos: ".
+           05  line 03 column 26 pic x(60) from linha-numeros-tela.
+           05  line 05 column 05 pic x(40) from mensagem-tela.
+           05  line 09 column 05 value "Confirma? (S/N): ".
+           05  line 09 column 23 pic x(01) using confirma-ficha.
+
+       *>Declaração do corpo do programa
+       procedure Division.
+
+                  perform inicializa.
+                  perform configura-execucao.
+                  if entrada-unica then
+                      perform verifica-checkpoint
+                  end-if
+                  if not aposta-recuperada then
+                      perform configura-semente
+                  end-if
+                  perform abre-arquivos.
+                  perform processamento.
+                  perform fecha-arquivos.
+                  perform finaliza.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Seção de Inicialização
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       inicializa section.
+
+                  perform varying ind3 from 1 by 1 until ind3 > 20
+                      move 0 to numero-esc(ind3)
+                      move 0 to sorteio(ind3)
+                  end-perform
+                  move 0 to controle3
+                  move 0 to quantidade_numero
+                  move 1 to ind
+                  move 0 to controle2
+                  move 0 to sorteio2
+                  perform varying ind3 from 1 by 1 until ind3 > 99
+                      move 0 to frequencia-numero(ind3)
+                  end-perform
+                  move 0 to contador-checkpoint
+                  move "N" to ticket-recuperado
+                  .
+       inicializa-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Abertura e fechamento dos arquivos usados durante a execução
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       abre-arquivos section.
+
+                  if aposta-recuperada then
+                      open extend historico-sorteios
+                      if fs-historico = "35" then
+                          open output historico-sorteios
+                      end-if
+                  else
+                      open output historico-sorteios
+                  end-if
+                  if fs-historico not = "00" then
+                      display "Nao foi possivel abrir o historico de sorteios, status " fs-historico
+                  end-if
+                  .
+       abre-arquivos-exit.
+                  exit.
+
+       fecha-arquivos section.
+
+                  close historico-sorteios
+                  .
+       fecha-arquivos-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Seção de processamento
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       processamento section.
+
+            if entrada-lote then
+                perform carrega-apostas
+                perform varying ind-aposta from 1 by 1 until ind-aposta > quantidade-apostas
+                    move tab-quantidade(ind-aposta) to quantidade_numero
+                    perform varying ind from 1 by 1 until ind > quantidade_numero
+                        move tab-numeros(ind-aposta ind) to numero-esc(ind)
+                    end-perform
+                    display "Processando aposta " ind-aposta " de " quantidade-apostas
+                    perform processa-aposta
+                end-perform
+            else
+                perform captura-ticket
+                perform processa-aposta
+            end-if
+              .
+       processamento-exit.
+       exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Configuração dos parâmetros da rodada (faixa, quantidade de números
+      *> sorteados, modo de corrida e origem das apostas)
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       configura-execucao section.
+
+                  display "                   Loteria"
+                  display "Configuracao da faixa de numeros do sorteio"
+                  display "Digite o numero minimo da faixa (ex: 01)"
+                  accept faixa-minima
+                  perform until faixa-minima >= 1 and faixa-minima <= 99
+                      display "Valor invalido. Digite um numero minimo entre 01 e 99"
+                      accept faixa-minima
+                  end-perform
+
+                  display "Digite o numero maximo da faixa (ex: 60)"
+                  accept faixa-maxima
+                  perform until faixa-maxima > faixa-minima and faixa-maxima <= 99
+                      display "Valor invalido. Digite um numero maximo maior que "
+                          faixa-minima " e ate 99"
+                      accept faixa-maxima
+                  end-perform
+
+                  compute amplitude-faixa = faixa-maxima - faixa-minima + 1
+
+                  display "Digite a quantidade de numeros sorteados por rodada (ex: 06)"
+                  accept qtd-sorteio
+                  perform until qtd-sorteio >= 1 and qtd-sorteio <= 20
+                             and qtd-sorteio <= amplitude-faixa
+                      display "Valor invalido. Digite uma quantidade entre 01 e 20 "
+                          "que caiba na faixa escolhida (" amplitude-faixa " numeros)"
+                      accept qtd-sorteio
+                  end-perform
+
+                  display "Modo de corrida: (I) passo a passo   (A) automatico sem pausa"
+                  accept modo-corrida
+                  perform until corrida-passo-a-passo or corrida-automatica
+                      display "Valor invalido. Digite I ou A"
+                      accept modo-corrida
+                  end-perform
+
+                  display "Modo de entrada: (U) ficha unica   (L) lote de apostas em arquivo"
+                  accept modo-entrada
+                  perform until entrada-unica or entrada-lote
+                      display "Valor invalido. Digite U ou L"
+                      accept modo-entrada
+                  end-perform
+                  .
+       configura-execucao-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Configuração da origem da semente do sorteio. Não é perguntada
+      *> quando uma execução anterior está sendo retomada de um checkpoint,
+      *> para que o sorteio retomado continue com a mesma semente da rodada
+      *> interrompida em vez de divergir silenciosamente dela
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       configura-semente section.
+
+                  display "Origem da semente: (A) automatica   (F) fixa"
+                  accept modo-semente
+                  perform until semente-automatica or semente-fixa
+                      display "Valor invalido. Digite A ou F"
+                      accept modo-semente
+                  end-perform
+                  if semente-fixa then
+                      display "Digite o valor da semente fixa"
+                      accept semente-fixa-valor
+                  end-if
+                  .
+       configura-semente-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Carga do arquivo de apostas em lote
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       carrega-apostas section.
+
+                  move 0 to quantidade-apostas
+                  move 0 to ind-aposta
+                  open input arquivo-apostas
+                  if fs-apostas = "00" then
+                      perform until fs-apostas = "10"
+                          read arquivo-apostas
+                              at end
+                                  move "10" to fs-apostas
+                              not at end
+                                  add 1 to ind-aposta
+                                  perform valida-ticket-lote
+                                  if not ticket-ok then
+                                      display "Ticket " ind-aposta " do lote invalido, ignorado."
+                                  else
+                                      if quantidade-apostas < 50 then
+                                          add 1 to quantidade-apostas
+                                          move reg-aposta-quantidade to tab-quantidade(quantidade-apostas)
+                                          perform varying ind3 from 1 by 1 until ind3 > 20
+                                              move reg-aposta-numeros(ind3) to tab-numeros(quantidade-apostas ind3)
+                                          end-perform
+                                      else
+                                          display "Limite de 50 apostas em lote atingido. Ticket " ind-aposta " ignorado."
+                                      end-if
+                                  end-if
+                          end-read
+                      end-perform
+                      close arquivo-apostas
+                  else
+                      display "Arquivo de apostas em lote nao encontrado, status " fs-apostas
+                  end-if
+                  .
+       carrega-apostas-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Valida um ticket lido do arquivo de apostas em lote, aplicando as
+      *> mesmas regras usadas na entrada interativa (quantidade, faixa e
+      *> ausência de repetição)
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       valida-ticket-lote section.
+
+                  move "S" to ticket-valido
+
+                  if reg-aposta-quantidade < qtd-sorteio or reg-aposta-quantidade > 20
+                     or reg-aposta-quantidade > amplitude-faixa then
+                      move "N" to ticket-valido
+                  end-if
+
+                  if ticket-ok then
+                      perform varying ind3 from 1 by 1 until ind3 > reg-aposta-quantidade
+                          if reg-aposta-numeros(ind3) < faixa-minima
+                             or reg-aposta-numeros(ind3) > faixa-maxima then
+                              move "N" to ticket-valido
+                          end-if
+                          compute ind = ind3 + 1
+                          perform varying ind2 from ind by 1 until ind2 > reg-aposta-quantidade
+                              if reg-aposta-numeros(ind3) = reg-aposta-numeros(ind2) then
+                                  move "N" to ticket-valido
+                              end-if
+                          end-perform
+                      end-perform
+                  end-if
+                  .
+       valida-ticket-lote-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Verificação e retomada de checkpoint de execução anterior
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       verifica-checkpoint section.
+
+                  move "N" to ticket-recuperado
+                  open input checkpoint-file
+                  if fs-checkpoint = "00" then
+                      read checkpoint-file
+                          not at end
+                              perform grava-ledger-interrompido
+
+                              display "Foi encontrado um checkpoint de uma execucao anterior."
+                              display "Deseja retomar a partir dele? (S/N)"
+                              accept resposta-retomar
+                              if resposta-retomar = "S" or resposta-retomar = "s" then
+                                  move chk-controle3 to controle3
+                                  move chk-quantidade-numero to quantidade_numero
+                                  move chk-qtd-sorteio to qtd-sorteio
+                                  move chk-faixa-minima to faixa-minima
+                                  move chk-faixa-maxima to faixa-maxima
+                                  compute amplitude-faixa = faixa-maxima - faixa-minima + 1
+                                  move chk-modo-semente to modo-semente
+                                  move chk-semente-fixa-valor to semente-fixa-valor
+                                  move chk-controle-quadra to controle-quadra
+                                  move chk-controle-quina to controle-quina
+                                  perform varying ind3 from 1 by 1 until ind3 > 20
+                                      move chk-numeros-aposta(ind3) to numero-esc(ind3)
+                                      move chk-sorteio(ind3) to sorteio(ind3)
+                                  end-perform
+                                  move "Y" to ticket-recuperado
+                              end-if
+                      end-read
+                      close checkpoint-file
+                  end-if
+                  .
+       verifica-checkpoint-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Registra, no ledger, o rastro de uma execução anterior encontrada
+      *> interrompida (checkpoint em disco sem retomada ainda decidida)
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       grava-ledger-interrompido section.
+
+                  move spaces to linha-ledger-numeros
+                  move 1 to ponteiro-linha
+                  perform varying ind3 from 1 by 1 until ind3 > chk-quantidade-numero
+                      string chk-numeros-aposta(ind3) " " delimited by size
+                          into linha-ledger-numeros with pointer ponteiro-linha
+                  end-perform
+
+                  accept data-atual from date
+                  move spaces to reg-ledger
+                  string data-atual delimited by size
+                         " qtd=" delimited by size
+                         chk-quantidade-numero delimited by size
+                         " numeros=" delimited by size
+                         linha-ledger-numeros delimited by size
+                         " tentativas=" delimited by size
+                         chk-controle3 delimited by size
+                         " resultado=" delimited by size
+                         "INTERROMPIDO" delimited by size
+                         into reg-ledger
+                  end-string
+
+                  open extend ledger-file
+                  if fs-ledger = "35" then
+                      open output ledger-file
+                  end-if
+                  write reg-ledger
+                  close ledger-file
+                  .
+       grava-ledger-interrompido-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Gravação periódica de checkpoint da rodada corrente
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       grava-checkpoint section.
+
+                  move controle3 to chk-controle3
+                  move quantidade_numero to chk-quantidade-numero
+                  move qtd-sorteio to chk-qtd-sorteio
+                  move faixa-minima to chk-faixa-minima
+                  move faixa-maxima to chk-faixa-maxima
+                  move modo-semente to chk-modo-semente
+                  move semente-fixa-valor to chk-semente-fixa-valor
+                  move controle-quadra to chk-controle-quadra
+                  move controle-quina to chk-controle-quina
+                  perform varying ind3 from 1 by 1 until ind3 > 20
+                      move numero-esc(ind3) to chk-numeros-aposta(ind3)
+                      move sorteio(ind3) to chk-sorteio(ind3)
+                  end-perform
+                  open output checkpoint-file
+                  write reg-checkpoint
+                  close checkpoint-file
+                  .
+       grava-checkpoint-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Remove o checkpoint da rodada corrente, encerrada com vitória, para
+      *> que a próxima execução não seja indagada sobre um checkpoint obsoleto
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       remove-checkpoint section.
+
+                  call "CBL_DELETE_FILE" using "CHECKPT.DAT"
+                      returning ret-remove-checkpoint
+                  .
+       remove-checkpoint-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Sorteios sucessivos até o acerto da aposta corrente
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       processa-aposta section.
+
+                  if not aposta-recuperada then
+                      move 0 to controle3
+                      move 0 to controle2
+                      move 0 to controle-quadra
+                      move 0 to controle-quina
+                  else
+                      display "Checkpoint retomado. Ultimo sorteio registrado:"
+                      perform varying ind3 from 1 by 1 until ind3 > qtd-sorteio
+                          display "  " sorteio(ind3)
+                      end-perform
+                      display "Tentativas ate o momento: " controle3
+                  end-if
+                  move "N" to ticket-recuperado
+
+                  perform until controle2 = qtd-sorteio
+                      perform zera-sorteio
+                      perform numrandom
+                      perform teste
+                      perform grava-historico
+
+                      add 1 to contador-checkpoint
+                      if entrada-unica and contador-checkpoint >= 100 then
+                          perform grava-checkpoint
+                          move 0 to contador-checkpoint
+                      end-if
+
+                      display "Numeros sorteados: "
+                      perform varying ind3 from 1 by 1 until ind3 > qtd-sorteio
+                          display "  " sorteio(ind3)
+                      end-perform
+                      display "Foram realizados " controle3 " sorteios"
+
+                      if qtd-sorteio = 6 then
+                          evaluate true
+                              when controle2 = 4
+                                  add 1 to controle-quadra
+                                  display "Quadra! Total de quadras nesta ficha: " controle-quadra
+                              when controle2 = 5
+                                  add 1 to controle-quina
+                                  display "Quina! Total de quinas nesta ficha: " controle-quina
+                          end-evaluate
+                      end-if
+
+                      if corrida-passo-a-passo then
+      *>                   variável para chamar o próximo sorteio
+                          accept proximo
+                      end-if
+
+                  end-perform
+                  if controle2 = qtd-sorteio then
+                      display "Voce ganhou! Foram executas" controle3 "tentativas até o acerto"
+                      if entrada-unica then
+                          perform remove-checkpoint
+                      end-if
+                  end-if
+                  move "GANHOU" to resultado-ledger
+                  perform grava-ledger
+                  .
+       processa-aposta-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Zera a tabela de números sorteados antes de um novo sorteio
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       zera-sorteio section.
+
+                  perform varying ind3 from 1 by 1 until ind3 > 20
+                      move 0 to sorteio(ind3)
+                  end-perform
+                  .
+       zera-sorteio-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Gravação de cada sorteio realizado no histórico em disco
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       grava-historico section.
+
+                  perform varying ind3 from 1 by 1 until ind3 > 20
+                      if ind3 <= qtd-sorteio then
+                          move sorteio(ind3) to reg-hist-sorteio(ind3)
+                      else
+                          move 0 to reg-hist-sorteio(ind3)
+                      end-if
+                  end-perform
+                  move controle3 to reg-hist-tentativa
+                  write reg-historico
+                  if fs-historico not = "00" then
+                      display "Falha ao gravar historico de sorteios, status " fs-historico
+                  end-if
+                  .
+       grava-historico-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Grava um resumo da ficha processada no ledger histórico de execuções
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       grava-ledger section.
+
+                  accept data-atual from date
+                  perform monta-linha-ledger
+
+                  move spaces to reg-ledger
+                  string data-atual delimited by size
+                         " qtd=" delimited by size
+                         quantidade_numero delimited by size
+                         " numeros=" delimited by size
+                         linha-ledger-numeros delimited by size
+                         " tentativas=" delimited by size
+                         controle3 delimited by size
+                         " resultado=" delimited by size
+                         resultado-ledger delimited by size
+                         into reg-ledger
+                  end-string
+
+                  open extend ledger-file
+                  if fs-ledger = "35" then
+                      open output ledger-file
+                  end-if
+                  write reg-ledger
+                  close ledger-file
+                  .
+       grava-ledger-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Monta a linha com os números apostados, usada no ledger
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       monta-linha-ledger section.
+
+                  move spaces to linha-ledger-numeros
+                  move 1 to ponteiro-linha
+                  perform varying ind3 from 1 by 1 until ind3 > quantidade_numero
+                      string numero-esc(ind3) " " delimited by size
+                          into linha-ledger-numeros with pointer ponteiro-linha
+                  end-perform
+                  .
+       monta-linha-ledger-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Repetir sorteio
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       sorteio-rep section.
+
+                  set nao_trocou to true
+                  perform varying ind2 from 1 by 1 until sorteio(ind2) = 0 or trocou
+                      if sorteio2 = sorteio(ind2) then
+                          compute ind2 = ind2 - 1
+                          set trocou to true
+                      end-if
+                  end-perform
+                  .
+       sorteio-rep-exit.
+           exit.
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Seção para verificação de ganhador
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       teste section.
+
+            move 0 to controle2
+            perform varying ind2 from 1 by 1 until ind2 > qtd-sorteio
+                perform varying ind from 1 by 1 until ind > quantidade_numero
+                    if sorteio(ind2) = numeros-aposta(ind) then
+                       add 1 to controle2
+                    end-if
+                end-perform
+            end-perform
+                  move 1 to ind
+                  move 1 to ind2
+                  .
+              teste-exit.
+                  exit.
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Captura da ficha de aposta digitada pelo usuario
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       captura-ticket section.
+
+                  if not aposta-recuperada then
+                      perform pergunta-quantidade
+                      perform captura-numeros
+
+                      move "N" to confirma-ficha
+                      perform until ficha-confirmada
+                          move "Confirma a aposta acima? (S/N)" to mensagem-tela
+                          display tela-confirma
+                          accept tela-confirma
+                          if confirma-ficha = "N" or confirma-ficha = "n" then
+                              perform captura-numeros
+                          end-if
+                      end-perform
+                  end-if
+                  .
+       captura-ticket-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Pergunta a quantidade de números da ficha
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       pergunta-quantidade section.
+
+                  perform until quantidade_numero >= qtd-sorteio
+                             and quantidade_numero <= 20
+                             and quantidade_numero <= amplitude-faixa
+                    display "                   Loteria"
+                    display "Digite a quantidade de números que deseja apostar"
+                    display "                   {" qtd-sorteio " - 20}  "
+                    accept quantidade_numero
+                  end-perform
+                  .
+       pergunta-quantidade-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Captura, na tela, cada um dos números da ficha, validando em tempo real
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       captura-numeros section.
+
+                  perform varying ind from 1 by 1 until ind > quantidade_numero
+                      move 0 to numero2
+                      move spaces to mensagem-tela
+                      perform monta-linha-numeros
+                      display tela-numero
+                      accept tela-numero
+                      perform validar-numero-tela
+                      move numero2 to numero-esc(ind)
+                      perform monta-linha-numeros
+                  end-perform
+                  .
+       captura-numeros-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Valida o número digitado na tela, exibindo o erro no próprio formulário
+      *> em vez de simplesmente cair para o próximo passo
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       validar-numero-tela section.
+
+                  move "N" to numero-valido-sw
+                  perform until numero-valido
+                      move "S" to numero-valido-sw
+
+                      perform varying ind2 from 1 by 1 until ind2 >= ind
+                          if numero2 = numero-esc(ind2) then
+                              move "Numero ja incluido na aposta. Digite outro." to mensagem-tela
+                              move "N" to numero-valido-sw
+                          end-if
+                      end-perform
+
+                      if numero2 > faixa-maxima or numero2 < faixa-minima then
+                          move "Numero fora do intervalo permitido." to mensagem-tela
+                          move "N" to numero-valido-sw
+                      end-if
+
+                      if not numero-valido then
+                          display tela-numero
+                          accept tela-numero
+                      end-if
+                  end-perform
+                  .
+       validar-numero-tela-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Monta a linha de tela com os números já escolhidos até o momento
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       monta-linha-numeros section.
+
+                  move spaces to linha-numeros-tela
+                  move 1 to ponteiro-linha
+                  perform varying ind3 from 1 by 1 until ind3 > quantidade_numero
+                      if numero-esc(ind3) not = 0 then
+                          string numero-esc(ind3) " " delimited by size
+                              into linha-numeros-tela with pointer ponteiro-linha
+                      end-if
+                  end-perform
+                  .
+       monta-linha-numeros-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Seção de random
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       numrandom section.
+
+           move 0 to tentativa-sorteio
+           compute amplitude-faixa = faixa-maxima - faixa-minima + 1
+           perform varying ind2 from 1 by 1 until ind2 > qtd-sorteio
+               add 1 to tentativa-sorteio
+               if semente-fixa then
+                   compute semente = semente-fixa-valor + (controle3 * 1000) + (ind2 * 10) + tentativa-sorteio
+               else
+                   accept semente from time
+                   compute semente = (semente + (ind2 * ind) + (tentativa-sorteio * 13)) * (ind2 + 1)
+               end-if
+               compute numero_random = function random(semente)
+               compute sorteio2 = (numero_random * amplitude-faixa) + faixa-minima
+               perform sorteio-rep
+               move sorteio2 to sorteio(ind2)
+               add 1 to frequencia-numero(sorteio2)
+           end-perform
+
+                  add 1 to controle3
+
+                  .
+       numrandom-exit.
+            exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Relatório de frequência dos números sorteados durante toda a execução
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       relatorio-frequencia section.
+
+                  display "===== Relatorio de frequencia dos numeros sorteados ====="
+                  perform varying ind3 from faixa-minima by 1 until ind3 > faixa-maxima
+                      display "Numero " ind3 ": " frequencia-numero(ind3) " vezes"
+                  end-perform
+                  .
+       relatorio-frequencia-exit.
+                  exit.
+
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+      *> Finalização
+      *>-----------------------------------------------------------------------------------------------------------------------------------------------------------
+
+       finaliza section.
+
+          perform relatorio-frequencia
+          stop run
+                  .
+       finaliza-exit.
+           exit.
